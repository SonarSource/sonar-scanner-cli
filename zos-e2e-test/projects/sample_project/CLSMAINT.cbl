@@ -0,0 +1,288 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CLSMAINT.
+000300 AUTHOR.        R HALVERSON.
+000400 INSTALLATION.  BATCH SYSTEMS GROUP.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* ---------- ----  ---------------------------------------------
+001200* 2026-08-08 RH    ORIGINAL CODING - CLASS1 CODE TABLE MASTER
+001300*                  FILE MAINTENANCE. APPLIES ADD/CHANGE/
+001400*                  DEACTIVATE TRANSACTIONS (CLSTRAN, SORTED
+001500*                  ASCENDING BY CLASS1 TO MATCH CLSOLD) AGAINST
+001600*                  THE CURRENT CLASS1 MASTER (CLSOLD) TO PRODUCE
+001700*                  THE NEXT GENERATION MASTER (CLSNEW).
+001800*                  CONDITIONALS VALIDATES INCOMING CLASS1 VALUES
+001900*                  AGAINST THE MASTER THIS PROGRAM MAINTAINS.
+002000* 2026-08-09 RH    ADDED CLSMRPT MAINTENANCE SUMMARY REPORT,
+002100*                  WRITTEN AT END OF RUN, SHOWING THE ADD/CHANGE/
+002200*                  DEACTIVATE/REJECT COUNTS THAT WERE PREVIOUSLY
+002300*                  ACCUMULATED BUT NEVER REPORTED ANYWHERE.
+002400* 2026-08-09 RH    2300-APPLY-MATCHED-TRANSACTION NO LONGER TREATS
+002500*                  AN UNRECOGNIZED ACTION CODE AS A DEACTIVATE --
+002600*                  ONLY CT-ACTION-DEACTIVATE DOES. ANYTHING ELSE
+002700*                  IS NOW LOGGED TO CLSERR AND THE MASTER RECORD
+002800*                  IS CARRIED FORWARD UNCHANGED, THE SAME AS AN
+002900*                  INVALID ACTION AGAINST AN UNMATCHED CODE.
+003000* 2026-08-09 RH    FD CLSNEW NOW COPIES CLSMSTR (REPLACING CM-
+003100*                  PREFIXED NAMES WITH CN-) INSTEAD OF HAND-
+003200*                  RESTATING THE MASTER RECORD LAYOUT, SO A
+003300*                  FUTURE CLSMSTR CHANGE CANNOT DRIFT OUT OF SYNC
+003400*                  HERE. 2200-APPLY-NEW-CODE AND 2300-APPLY-
+003500*                  MATCHED-TRANSACTION NOW SET CN-ACTIVE/
+003600*                  CN-INACTIVE RATHER THAN MOVING 'A'/'I'
+003700*                  LITERALS. RESEQUENCED THE WHOLE PROGRAM.
+003800*-----------------------------------------------------------------
+003900 ENVIRONMENT DIVISION.
+004000 CONFIGURATION SECTION.
+004100 SOURCE-COMPUTER.   IBM-370.
+004200 OBJECT-COMPUTER.   IBM-370.
+004300 INPUT-OUTPUT SECTION.
+004400 FILE-CONTROL.
+004500     SELECT CLSOLD   ASSIGN TO CLSOLD
+004600         ORGANIZATION IS SEQUENTIAL.
+004700     SELECT CLSTRAN  ASSIGN TO CLSTRAN
+004800         ORGANIZATION IS SEQUENTIAL.
+004900     SELECT CLSNEW   ASSIGN TO CLSNEW
+005000         ORGANIZATION IS SEQUENTIAL.
+005100     SELECT CLSERR   ASSIGN TO CLSERR
+005200         ORGANIZATION IS SEQUENTIAL.
+005300     SELECT CLSMRPT  ASSIGN TO CLSMRPT
+005400         ORGANIZATION IS SEQUENTIAL.
+005500 DATA DIVISION.
+005600 FILE SECTION.
+005700 FD  CLSOLD
+005800     RECORDING MODE IS F
+005900     LABEL RECORDS ARE STANDARD.
+006000     COPY CLSMSTR.
+006100 FD  CLSTRAN
+006200     RECORDING MODE IS F
+006300     LABEL RECORDS ARE STANDARD.
+006400     COPY CLSTRAN.
+006500 FD  CLSNEW
+006600     RECORDING MODE IS F
+006700     LABEL RECORDS ARE STANDARD.
+006800     COPY CLSMSTR
+006900         REPLACING
+007000             ==CM-MASTER-RECORD== BY ==CN-NEW-MASTER-RECORD==
+007100             ==CM-CLASS1==        BY ==CN-CLASS1==
+007200             ==CM-DESCRIPTION==   BY ==CN-DESCRIPTION==
+007300             ==CM-STATUS==        BY ==CN-STATUS==
+007400             ==CM-ACTIVE==        BY ==CN-ACTIVE==
+007500             ==CM-INACTIVE==      BY ==CN-INACTIVE==.
+007600 FD  CLSERR
+007700     RECORDING MODE IS F
+007800     LABEL RECORDS ARE STANDARD.
+007900     COPY CLSEMSG.
+008000 FD  CLSMRPT
+008100     RECORDING MODE IS F
+008200     LABEL RECORDS ARE STANDARD.
+008300     COPY SUMLINE.
+008400 WORKING-STORAGE SECTION.
+008500******************************************************************
+008600*    SWITCHES
+008700******************************************************************
+008800 01  CM-SWITCHES.
+008900     05  CM-EOF-SWITCH           PIC X(01)  VALUE 'N'.
+009000         88  CM-AT-END                      VALUE 'Y'.
+009100     05  CT-EOF-SWITCH           PIC X(01)  VALUE 'N'.
+009200         88  CT-AT-END                      VALUE 'Y'.
+009300 01  CM-COUNTERS.
+009400     05  CM-ADD-COUNT            PIC 9(7)  COMP VALUE ZERO.
+009500     05  CM-CHANGE-COUNT         PIC 9(7)  COMP VALUE ZERO.
+009600     05  CM-DEACT-COUNT          PIC 9(7)  COMP VALUE ZERO.
+009700     05  CM-REJECT-COUNT         PIC 9(7)  COMP VALUE ZERO.
+009800     05  CM-ADD-COUNT-ED         PIC ZZZZZZ9.
+009900     05  CM-CHANGE-COUNT-ED      PIC ZZZZZZ9.
+010000     05  CM-DEACT-COUNT-ED       PIC ZZZZZZ9.
+010100     05  CM-REJECT-COUNT-ED      PIC ZZZZZZ9.
+010200 PROCEDURE DIVISION.
+010300******************************************************************
+010400*    0000-MAINLINE                                               *
+010500******************************************************************
+010600 0000-MAINLINE.
+010700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010800     PERFORM 2000-UPDATE-MASTER THRU 2000-EXIT
+010900         UNTIL CM-AT-END AND CT-AT-END.
+011000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+011100     STOP RUN.
+011200******************************************************************
+011300*    1000-INITIALIZE -- OPEN FILES AND PRIME BOTH INPUT STREAMS  *
+011400******************************************************************
+011500 1000-INITIALIZE.
+011600     OPEN INPUT  CLSOLD.
+011700     OPEN INPUT  CLSTRAN.
+011800     OPEN OUTPUT CLSNEW.
+011900     OPEN OUTPUT CLSERR.
+012000     OPEN OUTPUT CLSMRPT.
+012100     PERFORM 1100-READ-CLSOLD  THRU 1100-EXIT.
+012200     PERFORM 1200-READ-CLSTRAN THRU 1200-EXIT.
+012300 1000-EXIT.
+012400     EXIT.
+012500******************************************************************
+012600*    1100-READ-CLSOLD -- READ ONE OLD MASTER RECORD, SETTING     *
+012700*    THE KEY TO HIGH-VALUES AT END SO THE TRANSACTION SIDE       *
+012800*    DRAINS CLEANLY                                              *
+012900******************************************************************
+013000 1100-READ-CLSOLD.
+013100     READ CLSOLD
+013200         AT END
+013300             SET CM-AT-END TO TRUE
+013400             MOVE HIGH-VALUES TO CM-CLASS1
+013500     END-READ.
+013600 1100-EXIT.
+013700     EXIT.
+013800******************************************************************
+013900*    1200-READ-CLSTRAN -- READ ONE MAINTENANCE TRANSACTION,      *
+014000*    SETTING THE KEY TO HIGH-VALUES AT END SO THE MASTER SIDE    *
+014100*    DRAINS CLEANLY                                              *
+014200******************************************************************
+014300 1200-READ-CLSTRAN.
+014400     READ CLSTRAN
+014500         AT END
+014600             SET CT-AT-END TO TRUE
+014700             MOVE HIGH-VALUES TO CT-CLASS1
+014800     END-READ.
+014900 1200-EXIT.
+015000     EXIT.
+015100******************************************************************
+015200*    2000-UPDATE-MASTER -- BALANCED-LINE MATCH OF CLSOLD AGAINST *
+015300*    CLSTRAN TO PRODUCE CLSNEW                                   *
+015400******************************************************************
+015500 2000-UPDATE-MASTER.
+015600     EVALUATE TRUE
+015700         WHEN CM-CLASS1 < CT-CLASS1
+015800             PERFORM 2100-CARRY-FORWARD-MASTER THRU 2100-EXIT
+015900         WHEN CM-CLASS1 > CT-CLASS1
+016000             PERFORM 2200-APPLY-NEW-CODE THRU 2200-EXIT
+016100         WHEN OTHER
+016200             PERFORM 2300-APPLY-MATCHED-TRANSACTION THRU 2300-EXIT
+016300     END-EVALUATE.
+016400 2000-EXIT.
+016500     EXIT.
+016600******************************************************************
+016700*    2100-CARRY-FORWARD-MASTER -- NO TRANSACTION FOR THIS CODE,  *
+016800*    COPY THE MASTER RECORD FORWARD UNCHANGED                    *
+016900******************************************************************
+017000 2100-CARRY-FORWARD-MASTER.
+017100     MOVE CM-CLASS1      TO CN-CLASS1.
+017200     MOVE CM-DESCRIPTION TO CN-DESCRIPTION.
+017300     MOVE CM-STATUS      TO CN-STATUS.
+017400     WRITE CN-NEW-MASTER-RECORD.
+017500     PERFORM 1100-READ-CLSOLD THRU 1100-EXIT.
+017600 2100-EXIT.
+017700     EXIT.
+017800******************************************************************
+017900*    2200-APPLY-NEW-CODE -- TRANSACTION HAS NO MATCHING MASTER   *
+018000******************************************************************
+018100 2200-APPLY-NEW-CODE.
+018200     IF CT-ACTION-ADD
+018300         MOVE CT-CLASS1      TO CN-CLASS1
+018400         MOVE CT-DESCRIPTION TO CN-DESCRIPTION
+018500         SET  CN-ACTIVE      TO TRUE
+018600         WRITE CN-NEW-MASTER-RECORD
+018700         ADD 1 TO CM-ADD-COUNT
+018800     ELSE
+018900         PERFORM 2900-WRITE-REJECT THRU 2900-EXIT
+019000     END-IF.
+019100     PERFORM 1200-READ-CLSTRAN THRU 1200-EXIT.
+019200 2200-EXIT.
+019300     EXIT.
+019400******************************************************************
+019500*    2300-APPLY-MATCHED-TRANSACTION -- CLASS1 CODE MATCHES ON    *
+019600*    BOTH FILES; APPLY THE TRANSACTION TO THE MASTER             *
+019700******************************************************************
+019800 2300-APPLY-MATCHED-TRANSACTION.
+019900     IF CT-ACTION-ADD
+020000         PERFORM 2900-WRITE-REJECT THRU 2900-EXIT
+020100         MOVE CM-CLASS1      TO CN-CLASS1
+020200         MOVE CM-DESCRIPTION TO CN-DESCRIPTION
+020300         MOVE CM-STATUS      TO CN-STATUS
+020400     ELSE
+020500         MOVE CM-CLASS1 TO CN-CLASS1
+020600         IF CT-ACTION-CHANGE
+020700             MOVE CT-DESCRIPTION TO CN-DESCRIPTION
+020800             MOVE CM-STATUS      TO CN-STATUS
+020900             ADD 1 TO CM-CHANGE-COUNT
+021000         ELSE
+021100             IF CT-ACTION-DEACTIVATE
+021200                 MOVE CM-DESCRIPTION TO CN-DESCRIPTION
+021300                 SET  CN-INACTIVE    TO TRUE
+021400                 ADD 1 TO CM-DEACT-COUNT
+021500             ELSE
+021600                 PERFORM 2900-WRITE-REJECT THRU 2900-EXIT
+021700                 MOVE CM-DESCRIPTION TO CN-DESCRIPTION
+021800                 MOVE CM-STATUS      TO CN-STATUS
+021900             END-IF
+022000         END-IF
+022100     END-IF.
+022200     WRITE CN-NEW-MASTER-RECORD.
+022300     PERFORM 1100-READ-CLSOLD  THRU 1100-EXIT.
+022400     PERFORM 1200-READ-CLSTRAN THRU 1200-EXIT.
+022500 2300-EXIT.
+022600     EXIT.
+022700******************************************************************
+022800*    2900-WRITE-REJECT -- LOG A TRANSACTION THAT COULD NOT BE    *
+022900*    APPLIED TO THE ERROR FILE                                   *
+023000******************************************************************
+023100 2900-WRITE-REJECT.
+023200     MOVE SPACES TO CE-ERROR-LINE.
+023300     STRING 'REJECTED CLASS1 MAINT TXN: ' DELIMITED BY SIZE
+023400         CT-ACTION                        DELIMITED BY SIZE
+023500         ' '                               DELIMITED BY SIZE
+023600         CT-CLASS1                         DELIMITED BY SIZE
+023700         INTO CE-ERROR-LINE.
+023800     WRITE CE-ERROR-LINE.
+023900     ADD 1 TO CM-REJECT-COUNT.
+024000 2900-EXIT.
+024100     EXIT.
+024200******************************************************************
+024300*    9000-TERMINATE -- WRITE THE MAINTENANCE SUMMARY AND CLOSE   *
+024400*    FILES                                                       *
+024500******************************************************************
+024600 9000-TERMINATE.
+024700     PERFORM 9100-WRITE-SUMMARY-RPT THRU 9100-EXIT.
+024800     CLOSE CLSOLD.
+024900     CLOSE CLSTRAN.
+025000     CLOSE CLSNEW.
+025100     CLOSE CLSERR.
+025200     CLOSE CLSMRPT.
+025300 9000-EXIT.
+025400     EXIT.
+025500******************************************************************
+025600*    9100-WRITE-SUMMARY-RPT -- CLASS1 MAINTENANCE SUMMARY REPORT *
+025700******************************************************************
+025800 9100-WRITE-SUMMARY-RPT.
+025900     MOVE CM-ADD-COUNT    TO CM-ADD-COUNT-ED.
+026000     MOVE CM-CHANGE-COUNT TO CM-CHANGE-COUNT-ED.
+026100     MOVE CM-DEACT-COUNT  TO CM-DEACT-COUNT-ED.
+026200     MOVE CM-REJECT-COUNT TO CM-REJECT-COUNT-ED.
+026300     MOVE SPACES TO SR-REPORT-LINE.
+026400     STRING 'CLASS1 MAINTENANCE SUMMARY' DELIMITED BY SIZE
+026500         INTO SR-REPORT-LINE.
+026600     WRITE SR-REPORT-LINE.
+026700     MOVE SPACES TO SR-REPORT-LINE.
+026800     STRING 'CODES ADDED:       ' DELIMITED BY SIZE
+026900         CM-ADD-COUNT-ED  DELIMITED BY SIZE
+027000         INTO SR-REPORT-LINE.
+027100     WRITE SR-REPORT-LINE.
+027200     MOVE SPACES TO SR-REPORT-LINE.
+027300     STRING 'CODES CHANGED:     ' DELIMITED BY SIZE
+027400         CM-CHANGE-COUNT-ED DELIMITED BY SIZE
+027500         INTO SR-REPORT-LINE.
+027600     WRITE SR-REPORT-LINE.
+027700     MOVE SPACES TO SR-REPORT-LINE.
+027800     STRING 'CODES DEACTIVATED: ' DELIMITED BY SIZE
+027900         CM-DEACT-COUNT-ED  DELIMITED BY SIZE
+028000         INTO SR-REPORT-LINE.
+028100     WRITE SR-REPORT-LINE.
+028200     MOVE SPACES TO SR-REPORT-LINE.
+028300     STRING 'TRANSACTIONS REJECTED: ' DELIMITED BY SIZE
+028400         CM-REJECT-COUNT-ED     DELIMITED BY SIZE
+028500         INTO SR-REPORT-LINE.
+028600     WRITE SR-REPORT-LINE.
+028700 9100-EXIT.
+028800     EXIT.
