@@ -0,0 +1,13 @@
+      ******************************************************************
+      *                                                                *
+      *    CLSMSTR    -- CLASS1 CODE TABLE MASTER RECORD               *
+      *                                                                *
+      *    USED BY     CONDITIONALS, CLSMAINT                        *
+      *                                                                *
+      ******************************************************************
+       01  CM-MASTER-RECORD.
+           05  CM-CLASS1               PIC X(9).
+           05  CM-DESCRIPTION          PIC X(30).
+           05  CM-STATUS               PIC X(01).
+               88  CM-ACTIVE                      VALUE 'A'.
+               88  CM-INACTIVE                    VALUE 'I'.
