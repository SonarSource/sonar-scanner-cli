@@ -0,0 +1,11 @@
+      ******************************************************************
+      *                                                                *
+      *    CLASSREC   -- CLASSIFIED TRANSACTION OUTPUT RECORD          *
+      *                                                                *
+      *    USED BY     CONDITIONALS                                   *
+      *                                                                *
+      ******************************************************************
+       01  CO-CLASS-RECORD.
+           05  CO-CLASS1               PIC X(9).
+           05  CO-NUM1                 PIC 9(9).
+           05  CO-NUM2                 PIC 9(9).
