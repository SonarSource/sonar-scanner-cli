@@ -0,0 +1,11 @@
+      ******************************************************************
+      *                                                                *
+      *    THRSHREC   -- EVALUATE THRESHOLD CONTROL RECORD             *
+      *                                                                *
+      *    USED BY     CONDITIONALS                                   *
+      *                                                                *
+      ******************************************************************
+       01  TH-THRESHOLD-RECORD.
+           05  TH-LOW-THRESHOLD        PIC 9(5).
+           05  TH-MID-THRESHOLD        PIC 9(5).
+           05  TH-HIGH-THRESHOLD       PIC 9(5).
