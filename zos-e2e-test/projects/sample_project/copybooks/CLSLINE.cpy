@@ -0,0 +1,8 @@
+      ******************************************************************
+      *                                                                *
+      *    CLSLINE    -- CLASS1 BREAKDOWN REPORT LINE                  *
+      *                                                                *
+      *    USED BY     CONDITIONALS                                   *
+      *                                                                *
+      ******************************************************************
+       01  CB-REPORT-LINE              PIC X(80).
