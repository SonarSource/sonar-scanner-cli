@@ -0,0 +1,8 @@
+      ******************************************************************
+      *                                                                *
+      *    CLSEMSG    -- CLASS1 MAINTENANCE ERROR MESSAGE LINE         *
+      *                                                                *
+      *    USED BY     CLSMAINT, CONDITIONALS                         *
+      *                                                                *
+      ******************************************************************
+       01  CE-ERROR-LINE               PIC X(80).
