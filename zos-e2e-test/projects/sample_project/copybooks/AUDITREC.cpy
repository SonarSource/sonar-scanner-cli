@@ -0,0 +1,13 @@
+      ******************************************************************
+      *                                                                *
+      *    AUDITREC   -- EVALUATE BRANCH DECISION AUDIT TRAIL RECORD   *
+      *                                                                *
+      *    USED BY     CONDITIONALS                                   *
+      *                                                                *
+      ******************************************************************
+       01  AU-AUDIT-RECORD.
+           05  AU-TIMESTAMP            PIC X(14).
+           05  AU-NUM1                 PIC S9(9).
+           05  AU-NUM2                 PIC S9(9).
+           05  AU-CLASS1               PIC X(9).
+           05  AU-BRANCH               PIC X(20).
