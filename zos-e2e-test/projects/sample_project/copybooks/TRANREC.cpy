@@ -0,0 +1,15 @@
+      ******************************************************************
+      *                                                                *
+      *    TRANREC    -- DAILY TRANSACTION INPUT RECORD LAYOUT         *
+      *                                                                *
+      *    USED BY     CONDITIONALS                                   *
+      *                                                                *
+      ******************************************************************
+       01  TI-TRAN-RECORD.
+           05  TI-NUM1                 PIC S9(9).
+           05  TI-NUM2                 PIC S9(9).
+           05  TI-NUM3                 PIC 9(5).
+           05  TI-NUM4                 PIC 9(6).
+           05  TI-NEG-NUM              PIC S9(9).
+           05  TI-CLASS1               PIC X(9).
+           05  TI-SCORE                PIC 9(3).
