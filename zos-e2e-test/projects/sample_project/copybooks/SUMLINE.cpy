@@ -0,0 +1,8 @@
+      ******************************************************************
+      *                                                                *
+      *    SUMLINE    -- GENERIC 80-BYTE SUMMARY REPORT LINE           *
+      *                                                                *
+      *    USED BY     CONDITIONALS, CLSMAINT                        *
+      *                                                                *
+      ******************************************************************
+       01  SR-REPORT-LINE              PIC X(80).
