@@ -0,0 +1,34 @@
+      ******************************************************************
+      *                                                                *
+      *    RESTREC    -- CHECKPOINT/RESTART CONTROL RECORD             *
+      *                                                                *
+      *    USED BY     CONDITIONALS                                   *
+      *                                                                *
+      *    RC-RUN-DATE/RC-RUN-STATUS TIE A CHECKPOINT TO THE RUN THAT  *
+      *    WROTE IT -- A CHECKPOINT IS ONLY HONORED AS A RESTART WHEN  *
+      *    RC-RUN-DATE MATCHES TODAY'S RUN AND RC-RUN-STATUS SHOWS THE *
+      *    PRIOR RUN NEVER REACHED A CLEAN COMPLETION. RC-PHYS-READ-   *
+      *    COUNT IS THE NUMBER OF PHYSICAL TRANIN RECORDS READ, NOT    *
+      *    THE NUMBER ACCEPTED, SO A RESTART REPOSITIONS TO THE EXACT  *
+      *    SPOT IN TRANIN REGARDLESS OF HOW MANY RECORDS WERE REJECTED *
+      *    ALONG THE WAY. THE REMAINING FIELDS ARE THE RUN'S BUSINESS  *
+      *    ACCUMULATORS AS OF THE LAST CHECKPOINT SO THE END-OF-RUN    *
+      *    REPORTS COVER THE WHOLE DAY AFTER A RESTART.                *
+      *                                                                *
+      ******************************************************************
+       01  RC-CHECKPOINT-RECORD.
+           05  RC-RUN-DATE             PIC 9(08).
+           05  RC-RUN-STATUS           PIC X(01).
+               88  RC-RUN-COMPLETE                VALUE 'Y'.
+               88  RC-RUN-IN-PROGRESS             VALUE 'N'.
+           05  RC-PHYS-READ-COUNT      PIC 9(09).
+           05  RC-REC-COUNT            PIC 9(09).
+           05  RC-PASS-COUNT           PIC 9(07).
+           05  RC-FAIL-COUNT           PIC 9(07).
+           05  RC-NUM3-ACCUM           PIC 9(11).
+           05  RC-EXPECTED-TOTAL       PIC 9(06).
+           05  RC-CLASS-USED           PIC 9(04).
+           05  RC-CLASS-ENTRY          OCCURS 50 TIMES.
+               10  RC-CLASS-CODE       PIC X(09).
+               10  RC-CLASS-COUNT      PIC 9(07).
+               10  RC-CLASS-TOTAL      PIC 9(11).
