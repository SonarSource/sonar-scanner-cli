@@ -0,0 +1,12 @@
+      ******************************************************************
+      *                                                                *
+      *    EXCPREC    -- NEGATIVE-VALUE EXCEPTION/SUSPENSE RECORD      *
+      *                                                                *
+      *    USED BY     CONDITIONALS                                   *
+      *                                                                *
+      ******************************************************************
+       01  EX-EXCP-RECORD.
+           05  EX-CLASS1               PIC X(9).
+           05  EX-NUM1                 PIC S9(9).
+           05  EX-NUM2                 PIC S9(9).
+           05  EX-REASON-CODE          PIC X(14).
