@@ -0,0 +1,11 @@
+      ******************************************************************
+      *                                                                *
+      *    RNGEREC    -- OUT-OF-RANGE (NUM1 HIGH) EXCEPTION RECORD     *
+      *                                                                *
+      *    USED BY     CONDITIONALS                                   *
+      *                                                                *
+      ******************************************************************
+       01  RG-RANGE-ERROR-RECORD.
+           05  RG-CLASS1               PIC X(9).
+           05  RG-NUM1                 PIC S9(9).
+           05  RG-REASON-CODE          PIC X(14).
