@@ -0,0 +1,14 @@
+      ******************************************************************
+      *                                                                *
+      *    CLSTRAN    -- CLASS1 CODE TABLE MAINTENANCE TRANSACTION     *
+      *                                                                *
+      *    USED BY     CLSMAINT                                       *
+      *                                                                *
+      ******************************************************************
+       01  CT-MAINT-TRANSACTION.
+           05  CT-ACTION               PIC X(01).
+               88  CT-ACTION-ADD                  VALUE 'A'.
+               88  CT-ACTION-CHANGE               VALUE 'C'.
+               88  CT-ACTION-DEACTIVATE           VALUE 'D'.
+           05  CT-CLASS1               PIC X(9).
+           05  CT-DESCRIPTION          PIC X(30).
