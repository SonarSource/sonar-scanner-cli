@@ -1,34 +1,800 @@
-
-            IDENTIFICATION DIVISION.
-            PROGRAM-ID. CONDITIONALS.
-
-            DATA DIVISION.
-              WORKING-STORAGE SECTION.
-              *> setting up places to store values
-              *> no values set yet
-              01 NUM1 PIC 9(9).
-              01 NUM2 PIC 9(9).
-              01 NUM3 PIC 9(5).
-              01 NUM4 PIC 9(6).
-              *> create a positive and a negative
-              *> number to check
-              01 NEG-NUM PIC S9(9) VALUE -1234.
-              *> create variables for testing classes
-              01 CLASS1 PIC X(9) VALUE 'ABCD '.
-              *> create statements that can be fed
-              *> into a cobol conditional
-              01 CHECK-VAL PIC 9(3).
-                88 PASS VALUES ARE 041 THRU 100.
-                88 FAIL VALUES ARE 000 THRU 40.
-
-            PROCEDURE DIVISION.
-              *> a switch statment
-              EVALUATE TRUE
-                WHEN NUM1 < 2
-                  DISPLAY 'NUM1 LESS THAN 2'
-                WHEN NUM1 < 19
-                  DISPLAY 'NUM1 LESS THAN 19'
-                WHEN NUM1 < 1000
-                  DISPLAY 'NUM1 LESS THAN 1000'
-              END-EVALUATE.
-            STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CONDITIONALS.
+000300 AUTHOR.        R HALVERSON.
+000400 INSTALLATION.  BATCH SYSTEMS GROUP.
+000500 DATE-WRITTEN.  2019-04-02.
+000600 DATE-COMPILED.
+000700*-----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* ---------- ----  ---------------------------------------------
+001200* 2019-04-02 RH    ORIGINAL CODING - CLASSIFY NUM1 INTO BANDS.
+001300* 2026-08-08 RH    ADDED TRANIN TRANSACTION FILE AND DRIVING
+001400*                  PERFORM UNTIL END-OF-FILE SO EVERY INPUT
+001500*                  RECORD IS CLASSIFIED INSTEAD OF RUNNING THE
+001600*                  EVALUATE ONCE AGAINST UNINITIALIZED FIELDS.
+001700* 2026-08-08 RH    MOVE INCOMING SCORE TO CHECK-VAL AND TEST
+001800*                  PASS/FAIL; ADDED SUMRPT DAILY PASS/FAIL
+001900*                  SUMMARY REPORT WRITTEN AT END OF RUN.
+002000* 2026-08-08 RH    ADDED CLASSOUT CLASSIFIED LEDGER FILE AND AN
+002100*                  IN-MEMORY CLASS TABLE TO DRIVE A PER-CLASS
+002200*                  COUNT/TOTAL BREAKDOWN REPORT AT END OF RUN.
+002300* 2026-08-08 RH    NUM1/NUM2 MADE SIGNED SO NEGATIVE ADJUSTMENT
+002400*                  RECORDS CAN FLOW THROUGH THE FILE; ADDED
+002500*                  EXCPOUT SUSPENSE FILE AND A VALIDATION STEP
+002600*                  THAT ROUTES NEGATIVE VALUES THERE INSTEAD OF
+002700*                  THE NUM1 EVALUATE.
+002800* 2026-08-08 RH    ADDED RESTCTL CHECKPOINT/RESTART CONTROL FILE.
+002900*                  CHECKPOINT IS TAKEN EVERY CN-CHECKPOINT-
+003000*                  INTERVAL RECORDS; A RESTARTED RUN SKIPS BACK
+003100*                  UP TO THE LAST COMMITTED RECORD NUMBER
+003200*                  INSTEAD OF REPROCESSING THE WHOLE FILE.
+003300* 2026-08-08 RH    ADDED AUDITOUT TRAIL FILE -- EACH EVALUATE
+003400*                  BRANCH DECISION IS NOW WRITTEN WITH A
+003500*                  TIMESTAMP AND THE TRIGGERING RECORD'S KEY
+003600*                  FIELDS INSTEAD OF JUST BEING DISPLAYED.
+003700* 2026-08-08 RH    EVALUATE CUTOFFS (2/19/1000) PULLED OUT OF
+003800*                  THE WHEN CLAUSES INTO A THRESHLD CONTROL
+003900*                  FILE READ AT STARTUP, DEFAULTING TO THE
+004000*                  ORIGINAL LITERALS WHEN THE FILE IS NOT
+004100*                  SUPPLIED FOR A RUN.
+004200* 2026-08-08 RH    LOAD THE CLASS1 CODE TABLE FROM CLSMSTR (NOW
+004300*                  MAINTAINED BY CLSMAINT) AT STARTUP AND
+004400*                  VALIDATE EACH RECORD'S CLASS1 AGAINST IT;
+004500*                  UNRECOGNIZED OR INACTIVE CODES ARE REJECTED
+004600*                  TO CLS1ERR INSTEAD OF BEING ACCEPTED.
+004700* 2026-08-08 RH    NUM3 IS NOW ACCUMULATED ACROSS THE RUN AND
+004800*                  COMPARED TO NUM4 (THE EXPECTED CONTROL TOTAL
+004900*                  CARRIED ON EACH RECORD) AT END OF RUN; A
+005000*                  BREAK/EXCEPTION LINE IS ADDED TO SUMRPT
+005100*                  WHENEVER THE TWO DO NOT TIE OUT.
+005200* 2026-08-08 RH    ADDED A WHEN OTHER LEG TO THE NUM1 EVALUATE FOR
+005300*                  RECORDS AT OR ABOVE THE HIGH THRESHOLD, WHICH
+005400*                  PREVIOUSLY FELL THROUGH WITHOUT ACTION. THESE
+005500*                  ARE NOW LOGGED TO RNGERR AND THE RUN ENDS WITH
+005600*                  A NON-ZERO RETURN-CODE SO THE SCHEDULER FLAGS
+005700*                  THE JOB FOR OPERATOR REVIEW.
+005800* 2026-08-09 RH    CHECKPOINT/RESTART REKEYED OFF A PHYSICAL
+005900*                  TRANIN READ COUNT INSTEAD OF THE ACCEPTED-
+006000*                  RECORD COUNT, SO A RESTART REPOSITIONS PAST
+006100*                  RECORDS THAT WERE REJECTED BEFORE THE LAST
+006200*                  CHECKPOINT INSTEAD OF REPROCESSING THEM.
+006300*                  RESTCTL NOW ALSO CARRIES THE PASS/FAIL, CLASS1
+006400*                  BREAKDOWN AND NUM3 CONTROL-TOTAL ACCUMULATORS
+006500*                  SO A RESTARTED RUN'S END-OF-RUN REPORTS COVER
+006600*                  THE WHOLE DAY, NOT JUST THE TAIL OF THE FILE.
+006700*                  RESTCTL IS NOW STAMPED WITH THE RUN DATE AND AN
+006800*                  IN-PROGRESS/COMPLETE STATUS SO A CHECKPOINT IS
+006900*                  ONLY HONORED AS A RESTART OF THE SAME RUN THAT
+007000*                  WROTE IT -- A CLEAN COMPLETION OR A NEW DAY'S
+007100*                  TRANIN NO LONGER SKIPS RECORDS IT SHOULDN'T.
+007200* 2026-08-09 RH    CN-CLASS-TABLE ENLARGED FROM 20 TO 50 ENTRIES TO
+007300*                  MATCH THE NUMBER OF ACTIVE CODES CN-VALID-
+007400*                  CLASS-TABLE CAN HOLD, SO THE BREAKDOWN REPORT
+007500*                  CANNOT SILENTLY STOP TRACKING A VALID CLASS.
+007600* 2026-08-09 RH    NEG-NUM IS NOW VALIDATED LIKE NUM1/NUM2 -- A
+007700*                  NEGATIVE VALUE ROUTES THE RECORD TO EXCPOUT
+007800*                  INSTEAD OF BEING READ AND THEN IGNORED.
+007900*                  RESEQUENCED THE WHOLE PROGRAM.
+008000* 2026-08-09 RH    DROPPED THE NEG-NUM SIGN CHECK ADDED ABOVE --
+008100*                  NEG-NUM IS NEGATIVE BY DEFINITION ON A NORMAL
+008200*                  RECORD, SO ROUTING ON ITS SIGN SENT EVERY
+008300*                  TRANSACTION TO EXCPOUT INSTEAD OF THE HANDFUL
+008400*                  NUM1/NUM2 WERE MEANT TO CATCH. NUM1/NUM2 ARE
+008500*                  NOW CHECKED AS AN ELSE IF CHAIN SO A RECORD
+008600*                  WITH BOTH NEGATIVE DOES NOT PRODUCE TWO
+008700*                  EXCPOUT RECORDS. RESTCTL NOW ALSO CARRIES
+008800*                  THE NUM4 EXPECTED CONTROL TOTAL SO A RESTART
+008900*                  NEAR END OF FILE DOES NOT FALSELY REPORT A
+009000*                  CONTROL TOTAL BREAK. THE CLASS1 VALIDATION
+009100*                  AND BREAKDOWN TABLE SEARCHES NOW STOP AT THE
+009200*                  NUMBER OF ENTRIES ACTUALLY LOADED INSTEAD OF
+009300*                  SCANNING THE UNUSED TAIL OF THE TABLE.
+009400* 2026-08-09 RH    9150-WRITE-CONTROL-BREAK NOW REPORTS "NO
+009500*                  RECORDS RECONCILED" INSTEAD OF A FALSE
+009600*                  IN-BALANCE MESSAGE WHEN CN-REC-COUNT IS ZERO.
+009700*                  2150-VALIDATE-RECORD NO LONGER PERFORMS
+009800*                  2170-VALIDATE-CLASS1 AGAINST A RECORD ALREADY
+009900*                  REJECTED ON NUM1/NUM2, SO A DOUBLY-BAD RECORD
+010000*                  PRODUCES ONE SUSPENSE RECORD, NOT TWO. ADDED
+010100*                  CN-VALID-ACTIVE 88-LEVEL SO THE CLASS1 STATUS
+010200*                  TEST NO LONGER RELIES ON A HARDCODED LITERAL.
+010300*-----------------------------------------------------------------
+010400 ENVIRONMENT DIVISION.
+010500 CONFIGURATION SECTION.
+010600 SOURCE-COMPUTER.   IBM-370.
+010700 OBJECT-COMPUTER.   IBM-370.
+010800 INPUT-OUTPUT SECTION.
+010900 FILE-CONTROL.
+011000     SELECT TRANIN   ASSIGN TO TRANIN
+011100         ORGANIZATION IS SEQUENTIAL.
+011200     SELECT SUMRPT   ASSIGN TO SUMRPT
+011300         ORGANIZATION IS SEQUENTIAL.
+011400     SELECT CLASSOUT ASSIGN TO CLASSOUT
+011500         ORGANIZATION IS SEQUENTIAL.
+011600     SELECT CLSRPT   ASSIGN TO CLSRPT
+011700         ORGANIZATION IS SEQUENTIAL.
+011800     SELECT EXCPOUT  ASSIGN TO EXCPOUT
+011900         ORGANIZATION IS SEQUENTIAL.
+012000     SELECT RESTCTL  ASSIGN TO RESTCTL
+012100         ORGANIZATION IS SEQUENTIAL
+012200         FILE STATUS IS CN-RESTCTL-STATUS.
+012300     SELECT AUDITOUT ASSIGN TO AUDITOUT
+012400         ORGANIZATION IS SEQUENTIAL.
+012500     SELECT THRESHLD ASSIGN TO THRESHLD
+012600         ORGANIZATION IS SEQUENTIAL
+012700         FILE STATUS IS CN-THRESHLD-STATUS.
+012800     SELECT CLSMSTR  ASSIGN TO CLSMSTR
+012900         ORGANIZATION IS SEQUENTIAL
+013000         FILE STATUS IS CN-CLSMSTR-STATUS.
+013100     SELECT CLS1ERR  ASSIGN TO CLS1ERR
+013200         ORGANIZATION IS SEQUENTIAL.
+013300     SELECT RNGERR   ASSIGN TO RNGERR
+013400         ORGANIZATION IS SEQUENTIAL.
+013500 DATA DIVISION.
+013600 FILE SECTION.
+013700 FD  TRANIN
+013800     RECORDING MODE IS F
+013900     LABEL RECORDS ARE STANDARD.
+014000     COPY TRANREC.
+014100 FD  SUMRPT
+014200     RECORDING MODE IS F
+014300     LABEL RECORDS ARE STANDARD.
+014400     COPY SUMLINE.
+014500 FD  CLASSOUT
+014600     RECORDING MODE IS F
+014700     LABEL RECORDS ARE STANDARD.
+014800     COPY CLASSREC.
+014900 FD  CLSRPT
+015000     RECORDING MODE IS F
+015100     LABEL RECORDS ARE STANDARD.
+015200     COPY CLSLINE.
+015300 FD  EXCPOUT
+015400     RECORDING MODE IS F
+015500     LABEL RECORDS ARE STANDARD.
+015600     COPY EXCPREC.
+015700 FD  RESTCTL
+015800     RECORDING MODE IS F
+015900     LABEL RECORDS ARE STANDARD.
+016000     COPY RESTREC.
+016100 FD  AUDITOUT
+016200     RECORDING MODE IS F
+016300     LABEL RECORDS ARE STANDARD.
+016400     COPY AUDITREC.
+016500 FD  THRESHLD
+016600     RECORDING MODE IS F
+016700     LABEL RECORDS ARE STANDARD.
+016800     COPY THRSHREC.
+016900 FD  CLSMSTR
+017000     RECORDING MODE IS F
+017100     LABEL RECORDS ARE STANDARD.
+017200     COPY CLSMSTR.
+017300 FD  CLS1ERR
+017400     RECORDING MODE IS F
+017500     LABEL RECORDS ARE STANDARD.
+017600     COPY CLSEMSG.
+017700 FD  RNGERR
+017800     RECORDING MODE IS F
+017900     LABEL RECORDS ARE STANDARD.
+018000     COPY RNGEREC.
+018100 WORKING-STORAGE SECTION.
+018200******************************************************************
+018300*    SWITCHES
+018400******************************************************************
+018500 01  CN-SWITCHES.
+018600     05  CN-EOF-SWITCH           PIC X(01)  VALUE 'N'.
+018700         88  END-OF-FILE                    VALUE 'Y'.
+018800     05  CN-REJECT-SWITCH        PIC X(01)  VALUE 'N'.
+018900         88  CN-RECORD-REJECTED              VALUE 'Y'.
+019000******************************************************************
+019100*    CHECKPOINT/RESTART CONTROL FIELDS
+019200******************************************************************
+019300 01  CN-RESTCTL-STATUS           PIC X(02).
+019400     88  CN-RESTCTL-OK                      VALUE '00'.
+019500     88  CN-RESTCTL-NOT-FOUND               VALUE '35'.
+019600 01  CN-CHECKPOINT-INTERVAL      PIC 9(5)  COMP VALUE 1000.
+019700 01  CN-RESTART-REC-NUM          PIC 9(9)  COMP VALUE ZERO.
+019800 01  CN-SKIP-COUNT               PIC 9(9)  COMP VALUE ZERO.
+019900 01  CN-CKPT-QUOTIENT            PIC 9(9)  COMP VALUE ZERO.
+020000 01  CN-CKPT-REMAINDER           PIC 9(9)  COMP VALUE ZERO.
+020100 01  CN-PHYS-READ-COUNT          PIC 9(9)  COMP VALUE ZERO.
+020200 01  CN-RUN-DATE                 PIC 9(08)           VALUE ZERO.
+020300 01  CN-CHECKPOINT-STATUS        PIC X(01)           VALUE 'N'.
+020400     88  CN-CHECKPOINT-IS-COMPLETE          VALUE 'Y'.
+020500******************************************************************
+020600*    AUDIT TRAIL FIELDS
+020700******************************************************************
+020800 01  CN-CURRENT-DATE             PIC 9(08).
+020900 01  CN-CURRENT-TIME             PIC 9(08).
+021000 01  CN-BRANCH-DESC              PIC X(20).
+021100******************************************************************
+021200*    PARAMETERIZED EVALUATE THRESHOLDS -- DEFAULT TO THE
+021300*    ORIGINAL LITERALS; OVERRIDDEN BY THRESHLD IF SUPPLIED
+021400******************************************************************
+021500 01  CN-THRESHLD-STATUS          PIC X(02).
+021600     88  CN-THRESHLD-OK                      VALUE '00'.
+021700 01  CN-LOW-THRESHOLD            PIC 9(5)  COMP VALUE 2.
+021800 01  CN-MID-THRESHOLD            PIC 9(5)  COMP VALUE 19.
+021900 01  CN-HIGH-THRESHOLD           PIC 9(5)  COMP VALUE 1000.
+022000******************************************************************
+022100*    CLASS1 CODE TABLE LOADED FROM CLSMSTR AT STARTUP
+022200******************************************************************
+022300 01  CN-CLSMSTR-STATUS           PIC X(02).
+022400     88  CN-CLSMSTR-OK                      VALUE '00'.
+022500 01  CN-VALID-CLASS-USED         PIC 9(4)  COMP VALUE ZERO.
+022600 01  CN-VALID-CLASS-TABLE.
+022700     05  CN-VALID-CLASS-ENTRY    OCCURS 1 TO 50 TIMES
+022800                                 DEPENDING ON CN-VALID-CLASS-USED
+022900                                 INDEXED BY CN-VALID-IDX.
+023000         10  CN-VALID-CODE       PIC X(9).
+023100         10  CN-VALID-STATUS     PIC X(01).
+023200             88  CN-VALID-ACTIVE            VALUE 'A'.
+023300 01  CN-VALID-FOUND-SW           PIC X(01) VALUE 'N'.
+023400     88  CN-VALID-FOUND                     VALUE 'Y'.
+023500******************************************************************
+023600*    ACCUMULATORS FOR THE DAILY PASS/FAIL SUMMARY REPORT
+023700******************************************************************
+023800 01  CN-COUNTERS.
+023900     05  CN-REC-COUNT            PIC 9(7)   COMP  VALUE ZERO.
+024000     05  CN-PASS-COUNT           PIC 9(7)   COMP  VALUE ZERO.
+024100     05  CN-FAIL-COUNT           PIC 9(7)   COMP  VALUE ZERO.
+024200     05  CN-PASS-RATE            PIC 999V99 COMP-3 VALUE ZERO.
+024300     05  CN-REC-COUNT-ED         PIC ZZZZZZ9.
+024400     05  CN-PASS-COUNT-ED        PIC ZZZZZZ9.
+024500     05  CN-FAIL-COUNT-ED        PIC ZZZZZZ9.
+024600     05  CN-PASS-RATE-ED         PIC ZZ9.99.
+024700******************************************************************
+024800*    CLASS1 BREAKDOWN TABLE -- COUNT AND NUM1 TOTAL BY CLASS     *
+024900******************************************************************
+025000 01  CN-CLASS-USED               PIC 9(4)  COMP VALUE ZERO.
+025100 01  CN-CLASS-TABLE.
+025200     05  CN-CLASS-ENTRY          OCCURS 1 TO 50 TIMES
+025300                                 DEPENDING ON CN-CLASS-USED
+025400                                 INDEXED BY CN-CLASS-IDX.
+025500         10  CN-CLASS-CODE       PIC X(9).
+025600         10  CN-CLASS-COUNT      PIC 9(7)  COMP.
+025700         10  CN-CLASS-TOTAL      PIC 9(11) COMP-3.
+025800 01  CN-CLASS-FOUND-SW           PIC X(01) VALUE 'N'.
+025900     88  CN-CLASS-FOUND                    VALUE 'Y'.
+026000 01  CN-CLASS-COUNT-ED           PIC ZZZZZZ9.
+026100 01  CN-CLASS-TOTAL-ED           PIC Z(10)9.
+026200******************************************************************
+026300*    NUM3/NUM4 CONTROL-TOTAL RECONCILIATION                      *
+026400******************************************************************
+026500 01  CN-NUM3-ACCUM               PIC 9(11) COMP-3 VALUE ZERO.
+026600 01  CN-EXPECTED-TOTAL           PIC 9(6)  VALUE ZERO.
+026700 01  CN-NUM3-ACCUM-ED            PIC Z(10)9.
+026800 01  CN-EXPECTED-TOTAL-ED        PIC ZZZZZ9.
+026900******************************************************************
+027000*    WORKING FIELDS CARRIED OVER FROM THE ORIGINAL DEMO
+027100******************************************************************
+027200 01  NUM1                        PIC S9(9).
+027300 01  NUM2                        PIC S9(9).
+027400 01  NUM3                        PIC 9(5).
+027500 01  NUM4                        PIC 9(6).
+027600*> create a positive and a negative
+027700*> number to check
+027800 01  NEG-NUM                     PIC S9(9) VALUE -1234.
+027900*> create variables for testing classes
+028000 01  CLASS1                      PIC X(9)  VALUE 'ABCD '.
+028100*> create statements that can be fed
+028200*> into a cobol conditional
+028300 01  CHECK-VAL                   PIC 9(3).
+028400     88  PASS                    VALUES ARE 041 THRU 100.
+028500     88  FAIL                    VALUES ARE 000 THRU 040.
+028600 PROCEDURE DIVISION.
+028700******************************************************************
+028800*    0000-MAINLINE                                               *
+028900******************************************************************
+029000 0000-MAINLINE.
+029100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+029200     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+029300         UNTIL END-OF-FILE.
+029400     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+029500     STOP RUN.
+029600******************************************************************
+029700*    1000-INITIALIZE -- OPEN FILES AND PRIME THE READ            *
+029800******************************************************************
+029900 1000-INITIALIZE.
+030000     ACCEPT CN-RUN-DATE FROM DATE YYYYMMDD.
+030100     OPEN INPUT  TRANIN.
+030200     OPEN OUTPUT SUMRPT.
+030300     OPEN OUTPUT CLASSOUT.
+030400     OPEN OUTPUT CLSRPT.
+030500     OPEN OUTPUT EXCPOUT.
+030600     OPEN OUTPUT AUDITOUT.
+030700     PERFORM 1080-READ-THRESHOLDS THRU 1080-EXIT.
+030800     OPEN OUTPUT CLS1ERR.
+030900     OPEN OUTPUT RNGERR.
+031000     PERFORM 1090-LOAD-CLASS-MASTER THRU 1090-EXIT.
+031100     PERFORM 1050-CHECK-RESTART THRU 1050-EXIT.
+031200     PERFORM 1060-SKIP-TO-CHECKPOINT THRU 1060-EXIT.
+031300     PERFORM 1100-READ-TRANIN THRU 1100-EXIT.
+031400 1000-EXIT.
+031500     EXIT.
+031600******************************************************************
+031700*    1050-CHECK-RESTART -- READ THE LAST COMMITTED CHECKPOINT AND *
+031800*    HONOR IT AS A RESTART ONLY WHEN IT WAS WRITTEN FOR TODAY'S   *
+031900*    RUN AND THAT RUN NEVER REACHED A CLEAN COMPLETION. A STALE   *
+032000*    CHECKPOINT FROM A PRIOR DAY OR A RUN THAT FINISHED CLEANLY   *
+032100*    IS IGNORED AND THE RUN STARTS FROM RECORD ONE.               *
+032200******************************************************************
+032300 1050-CHECK-RESTART.
+032400     MOVE ZERO TO CN-RESTART-REC-NUM.
+032500     OPEN INPUT RESTCTL.
+032600     IF CN-RESTCTL-OK
+032700         READ RESTCTL
+032800             AT END
+032900                 CONTINUE
+033000         END-READ
+033100         IF CN-RESTCTL-OK
+033200             IF RC-RUN-DATE = CN-RUN-DATE
+033300                     AND RC-RUN-IN-PROGRESS
+033400                 MOVE RC-PHYS-READ-COUNT TO CN-RESTART-REC-NUM
+033500                 MOVE RC-REC-COUNT        TO CN-REC-COUNT
+033600                 MOVE RC-PASS-COUNT       TO CN-PASS-COUNT
+033700                 MOVE RC-FAIL-COUNT       TO CN-FAIL-COUNT
+033800                 MOVE RC-NUM3-ACCUM       TO CN-NUM3-ACCUM
+033900                 MOVE RC-EXPECTED-TOTAL   TO CN-EXPECTED-TOTAL
+034000                 MOVE RC-CLASS-USED       TO CN-CLASS-USED
+034100                 PERFORM 1055-RESTORE-CLASS-ENTRY THRU 1055-EXIT
+034200                     VARYING CN-CLASS-IDX FROM 1 BY 1
+034300                     UNTIL CN-CLASS-IDX > CN-CLASS-USED
+034400             END-IF
+034500         END-IF
+034600         CLOSE RESTCTL
+034700     END-IF.
+034800 1050-EXIT.
+034900     EXIT.
+035000******************************************************************
+035100*    1055-RESTORE-CLASS-ENTRY -- REBUILD ONE CLASS1 BREAKDOWN     *
+035200*    TABLE ENTRY FROM THE CHECKPOINT ON A HONORED RESTART         *
+035300******************************************************************
+035400 1055-RESTORE-CLASS-ENTRY.
+035500     MOVE RC-CLASS-CODE  (CN-CLASS-IDX)
+035600         TO CN-CLASS-CODE  (CN-CLASS-IDX).
+035700     MOVE RC-CLASS-COUNT (CN-CLASS-IDX)
+035800         TO CN-CLASS-COUNT (CN-CLASS-IDX).
+035900     MOVE RC-CLASS-TOTAL (CN-CLASS-IDX)
+036000         TO CN-CLASS-TOTAL (CN-CLASS-IDX).
+036100 1055-EXIT.
+036200     EXIT.
+036300******************************************************************
+036400*    1060-SKIP-TO-CHECKPOINT -- FAST-FORWARD PAST THE PHYSICAL    *
+036500*    TRANIN RECORDS ALREADY READ BEFORE THE LAST CHECKPOINT ON A  *
+036600*    RESTARTED RUN. CN-REC-COUNT AND THE OTHER BUSINESS           *
+036700*    ACCUMULATORS WERE ALREADY RESTORED BY 1050-CHECK-RESTART, SO *
+036800*    THIS PARAGRAPH ONLY REPOSITIONS THE PHYSICAL READ.           *
+036900******************************************************************
+037000 1060-SKIP-TO-CHECKPOINT.
+037100     IF CN-RESTART-REC-NUM > ZERO
+037200         PERFORM 1070-SKIP-ONE-RECORD THRU 1070-EXIT
+037300             VARYING CN-SKIP-COUNT FROM 1 BY 1
+037400             UNTIL CN-SKIP-COUNT > CN-RESTART-REC-NUM
+037500                 OR END-OF-FILE
+037600     END-IF.
+037700 1060-EXIT.
+037800     EXIT.
+037900******************************************************************
+038000*    1070-SKIP-ONE-RECORD -- DISCARD ONE ALREADY-COMMITTED       *
+038100*    TRANSACTION RECORD                                         *
+038200******************************************************************
+038300 1070-SKIP-ONE-RECORD.
+038400     PERFORM 1100-READ-TRANIN THRU 1100-EXIT.
+038500 1070-EXIT.
+038600     EXIT.
+038700******************************************************************
+038800*    1080-READ-THRESHOLDS -- LOAD EVALUATE CUTOFFS FROM THE      *
+038900*    THRESHLD CONTROL FILE, IF OPERATIONS SUPPLIED ONE FOR THIS  *
+039000*    RUN; OTHERWISE THE WORKING-STORAGE DEFAULTS STAND           *
+039100******************************************************************
+039200 1080-READ-THRESHOLDS.
+039300     OPEN INPUT THRESHLD.
+039400     IF CN-THRESHLD-OK
+039500         READ THRESHLD
+039600             AT END
+039700                 CONTINUE
+039800         END-READ
+039900         IF CN-THRESHLD-OK
+040000             MOVE TH-LOW-THRESHOLD  TO CN-LOW-THRESHOLD
+040100             MOVE TH-MID-THRESHOLD  TO CN-MID-THRESHOLD
+040200             MOVE TH-HIGH-THRESHOLD TO CN-HIGH-THRESHOLD
+040300         END-IF
+040400         CLOSE THRESHLD
+040500     END-IF.
+040600 1080-EXIT.
+040700     EXIT.
+040800******************************************************************
+040900*    1090-LOAD-CLASS-MASTER -- LOAD VALID CLASS1 CODES FROM THE  *
+041000*    CLSMSTR REFERENCE FILE MAINTAINED BY CLSMAINT. IF THE FILE  *
+041100*    IS NOT SUPPLIED FOR THIS RUN, NO VALIDATION IS PERFORMED    *
+041200******************************************************************
+041300 1090-LOAD-CLASS-MASTER.
+041400     OPEN INPUT CLSMSTR.
+041500     IF CN-CLSMSTR-OK
+041600         PERFORM 1095-LOAD-ONE-CLASS THRU 1095-EXIT
+041700             UNTIL CN-CLSMSTR-STATUS NOT = '00'
+041800         CLOSE CLSMSTR
+041900     END-IF.
+042000 1090-EXIT.
+042100     EXIT.
+042200******************************************************************
+042300*    1095-LOAD-ONE-CLASS -- READ ONE CLASS1 MASTER RECORD INTO   *
+042400*    THE IN-MEMORY VALIDATION TABLE                              *
+042500******************************************************************
+042600 1095-LOAD-ONE-CLASS.
+042700     READ CLSMSTR.
+042800     IF CN-CLSMSTR-OK AND CN-VALID-CLASS-USED < 50
+042900         ADD 1 TO CN-VALID-CLASS-USED
+043000         SET CN-VALID-IDX TO CN-VALID-CLASS-USED
+043100         MOVE CM-CLASS1 TO CN-VALID-CODE (CN-VALID-IDX)
+043200         MOVE CM-STATUS TO CN-VALID-STATUS (CN-VALID-IDX)
+043300     END-IF.
+043400 1095-EXIT.
+043500     EXIT.
+043600******************************************************************
+043700*    1100-READ-TRANIN -- READ ONE TRANSACTION RECORD             *
+043800******************************************************************
+043900 1100-READ-TRANIN.
+044000     READ TRANIN
+044100         AT END
+044200             SET END-OF-FILE TO TRUE
+044300         NOT AT END
+044400             ADD 1 TO CN-PHYS-READ-COUNT
+044500     END-READ.
+044600 1100-EXIT.
+044700     EXIT.
+044800******************************************************************
+044900*    2000-PROCESS-RECORD -- CLASSIFY ONE TRANSACTION RECORD      *
+045000******************************************************************
+045100 2000-PROCESS-RECORD.
+045200     MOVE TI-NUM1    TO NUM1.
+045300     MOVE TI-NUM2    TO NUM2.
+045400     MOVE TI-NUM3    TO NUM3.
+045500     MOVE TI-NUM4    TO NUM4.
+045600     MOVE TI-NEG-NUM TO NEG-NUM.
+045700     MOVE TI-CLASS1  TO CLASS1.
+045800     MOVE TI-SCORE   TO CHECK-VAL.
+045900     PERFORM 2150-VALIDATE-RECORD THRU 2150-EXIT.
+046000     IF NOT CN-RECORD-REJECTED
+046100         ADD 1 TO CN-REC-COUNT
+046200         ADD NUM3 TO CN-NUM3-ACCUM
+046300         MOVE NUM4 TO CN-EXPECTED-TOTAL
+046400         IF PASS
+046500             ADD 1 TO CN-PASS-COUNT
+046600         ELSE
+046700             IF FAIL
+046800                 ADD 1 TO CN-FAIL-COUNT
+046900             END-IF
+047000         END-IF
+047100         PERFORM 2200-UPDATE-CLASS-TABLE THRU 2200-EXIT
+047200         PERFORM 2300-WRITE-CLASSOUT THRU 2300-EXIT
+047300*>      a switch statment
+047400         EVALUATE TRUE
+047500             WHEN NUM1 < CN-LOW-THRESHOLD
+047600                 MOVE 'NUM1 BELOW LOW'     TO CN-BRANCH-DESC
+047700                 DISPLAY 'NUM1 LESS THAN LOW THRESHOLD'
+047800             WHEN NUM1 < CN-MID-THRESHOLD
+047900                 MOVE 'NUM1 BELOW MID'     TO CN-BRANCH-DESC
+048000                 DISPLAY 'NUM1 LESS THAN MID THRESHOLD'
+048100             WHEN NUM1 < CN-HIGH-THRESHOLD
+048200                 MOVE 'NUM1 BELOW HIGH'    TO CN-BRANCH-DESC
+048300                 DISPLAY 'NUM1 LESS THAN HIGH THRESHOLD'
+048400             WHEN OTHER
+048500                 MOVE 'NUM1 OUT OF RANGE'  TO CN-BRANCH-DESC
+048600                 DISPLAY 'NUM1 AT OR ABOVE HIGH THRESHOLD'
+048700                 PERFORM 2600-WRITE-RNGERR THRU 2600-EXIT
+048800         END-EVALUATE
+048900         PERFORM 2500-WRITE-AUDIT THRU 2500-EXIT
+049000     END-IF.
+049100     PERFORM 2400-CHECKPOINT-IF-DUE THRU 2400-EXIT.
+049200     PERFORM 1100-READ-TRANIN THRU 1100-EXIT.
+049300 2000-EXIT.
+049400     EXIT.
+049500******************************************************************
+049600*    2150-VALIDATE-RECORD -- ROUTE NEGATIVE VALUES TO SUSPENSE   *
+049700******************************************************************
+049800 2150-VALIDATE-RECORD.
+049900     MOVE 'N' TO CN-REJECT-SWITCH.
+050000     IF NUM1 < 0
+050100         MOVE 'NUM1 NEGATIVE' TO EX-REASON-CODE
+050200         PERFORM 2160-WRITE-EXCPOUT THRU 2160-EXIT
+050300         SET CN-RECORD-REJECTED TO TRUE
+050400     ELSE
+050500         IF NUM2 < 0
+050600             MOVE 'NUM2 NEGATIVE' TO EX-REASON-CODE
+050700             PERFORM 2160-WRITE-EXCPOUT THRU 2160-EXIT
+050800             SET CN-RECORD-REJECTED TO TRUE
+050900         END-IF
+051000     END-IF.
+051100     IF NOT CN-RECORD-REJECTED
+051200         PERFORM 2170-VALIDATE-CLASS1 THRU 2170-EXIT
+051300     END-IF.
+051400 2150-EXIT.
+051500     EXIT.
+051600******************************************************************
+051700*    2170-VALIDATE-CLASS1 -- REJECT CLASS1 CODES NOT PRESENT AND *
+051800*    ACTIVE ON THE CLSMSTR REFERENCE FILE                        *
+051900******************************************************************
+052000 2170-VALIDATE-CLASS1.
+052100     IF CN-VALID-CLASS-USED > ZERO
+052200         MOVE 'N' TO CN-VALID-FOUND-SW
+052300         SET CN-VALID-IDX TO 1
+052400         SEARCH CN-VALID-CLASS-ENTRY
+052500             AT END
+052600                 CONTINUE
+052700             WHEN CN-VALID-CODE (CN-VALID-IDX) = CLASS1
+052800                 IF CN-VALID-ACTIVE (CN-VALID-IDX)
+052900                     SET CN-VALID-FOUND TO TRUE
+053000                 END-IF
+053100         END-SEARCH
+053200         IF NOT CN-VALID-FOUND
+053300             MOVE SPACES TO CE-ERROR-LINE
+053400             STRING 'UNRECOGNIZED CLASS1 CODE: ' DELIMITED BY SIZE
+053500                 CLASS1                     DELIMITED BY SIZE
+053600                 INTO CE-ERROR-LINE
+053700             WRITE CE-ERROR-LINE
+053800             SET CN-RECORD-REJECTED TO TRUE
+053900         END-IF
+054000     END-IF.
+054100 2170-EXIT.
+054200     EXIT.
+054300******************************************************************
+054400*    2160-WRITE-EXCPOUT -- WRITE ONE SUSPENSE RECORD             *
+054500******************************************************************
+054600 2160-WRITE-EXCPOUT.
+054700     MOVE CLASS1 TO EX-CLASS1.
+054800     MOVE NUM1   TO EX-NUM1.
+054900     MOVE NUM2   TO EX-NUM2.
+055000     WRITE EX-EXCP-RECORD.
+055100 2160-EXIT.
+055200     EXIT.
+055300******************************************************************
+055400*    2200-UPDATE-CLASS-TABLE -- ACCUMULATE COUNT/TOTAL BY CLASS  *
+055500******************************************************************
+055600 2200-UPDATE-CLASS-TABLE.
+055700     MOVE 'N' TO CN-CLASS-FOUND-SW.
+055800     SET CN-CLASS-IDX TO 1.
+055900     SEARCH CN-CLASS-ENTRY
+056000         AT END
+056100             CONTINUE
+056200         WHEN CN-CLASS-CODE (CN-CLASS-IDX) = CLASS1
+056300             SET CN-CLASS-FOUND TO TRUE
+056400     END-SEARCH.
+056500     IF CN-CLASS-FOUND
+056600         ADD 1    TO CN-CLASS-COUNT (CN-CLASS-IDX)
+056700         ADD NUM1 TO CN-CLASS-TOTAL (CN-CLASS-IDX)
+056800     ELSE
+056900         IF CN-CLASS-USED < 50
+057000             ADD 1 TO CN-CLASS-USED
+057100             SET CN-CLASS-IDX TO CN-CLASS-USED
+057200             MOVE CLASS1 TO CN-CLASS-CODE (CN-CLASS-IDX)
+057300             MOVE 1      TO CN-CLASS-COUNT (CN-CLASS-IDX)
+057400             MOVE NUM1   TO CN-CLASS-TOTAL (CN-CLASS-IDX)
+057500         END-IF
+057600     END-IF.
+057700 2200-EXIT.
+057800     EXIT.
+057900******************************************************************
+058000*    2300-WRITE-CLASSOUT -- WRITE CLASSIFIED LEDGER RECORD       *
+058100******************************************************************
+058200 2300-WRITE-CLASSOUT.
+058300     MOVE CLASS1 TO CO-CLASS1.
+058400     MOVE NUM1   TO CO-NUM1.
+058500     MOVE NUM2   TO CO-NUM2.
+058600     WRITE CO-CLASS-RECORD.
+058700 2300-EXIT.
+058800     EXIT.
+058900******************************************************************
+059000*    2400-CHECKPOINT-IF-DUE -- COMMIT A RESTART CHECKPOINT ONCE  *
+059100*    EVERY CN-CHECKPOINT-INTERVAL PHYSICAL TRANIN RECORDS READ,  *
+059200*    ACCEPTED OR REJECTED, SO THE CHECKPOINT ALWAYS MATCHES THE  *
+059300*    PHYSICAL FILE POSITION                                      *
+059400******************************************************************
+059500 2400-CHECKPOINT-IF-DUE.
+059600     DIVIDE CN-PHYS-READ-COUNT BY CN-CHECKPOINT-INTERVAL
+059700         GIVING CN-CKPT-QUOTIENT
+059800         REMAINDER CN-CKPT-REMAINDER.
+059900     IF CN-CKPT-REMAINDER = ZERO
+060000         MOVE 'N' TO CN-CHECKPOINT-STATUS
+060100         PERFORM 2410-WRITE-CHECKPOINT THRU 2410-EXIT
+060200     END-IF.
+060300 2400-EXIT.
+060400     EXIT.
+060500******************************************************************
+060600*    2410-WRITE-CHECKPOINT -- REWRITE THE RESTART CONTROL FILE   *
+060700*    WITH THE PHYSICAL READ POSITION AND THE CURRENT BUSINESS    *
+060800*    ACCUMULATORS, STAMPED WITH TODAY'S RUN DATE AND THE STATUS  *
+060900*    THE CALLER SET IN CN-CHECKPOINT-STATUS ('N' = IN PROGRESS,  *
+061000*    'Y' = CLEAN COMPLETION)                                     *
+061100******************************************************************
+061200 2410-WRITE-CHECKPOINT.
+061300     MOVE CN-RUN-DATE          TO RC-RUN-DATE.
+061400     MOVE CN-CHECKPOINT-STATUS TO RC-RUN-STATUS.
+061500     MOVE CN-PHYS-READ-COUNT   TO RC-PHYS-READ-COUNT.
+061600     MOVE CN-REC-COUNT         TO RC-REC-COUNT.
+061700     MOVE CN-PASS-COUNT        TO RC-PASS-COUNT.
+061800     MOVE CN-FAIL-COUNT        TO RC-FAIL-COUNT.
+061900     MOVE CN-NUM3-ACCUM        TO RC-NUM3-ACCUM.
+062000     MOVE CN-EXPECTED-TOTAL    TO RC-EXPECTED-TOTAL.
+062100     MOVE CN-CLASS-USED        TO RC-CLASS-USED.
+062200     IF CN-CLASS-USED > ZERO
+062300         PERFORM 2420-SAVE-CLASS-ENTRY THRU 2420-EXIT
+062400             VARYING CN-CLASS-IDX FROM 1 BY 1
+062500             UNTIL CN-CLASS-IDX > CN-CLASS-USED
+062600     END-IF.
+062700     OPEN OUTPUT RESTCTL.
+062800     WRITE RC-CHECKPOINT-RECORD.
+062900     CLOSE RESTCTL.
+063000 2410-EXIT.
+063100     EXIT.
+063200******************************************************************
+063300*    2420-SAVE-CLASS-ENTRY -- COPY ONE CLASS1 BREAKDOWN TABLE     *
+063400*    ENTRY INTO THE CHECKPOINT RECORD                             *
+063500******************************************************************
+063600 2420-SAVE-CLASS-ENTRY.
+063700     MOVE CN-CLASS-CODE  (CN-CLASS-IDX)
+063800         TO RC-CLASS-CODE  (CN-CLASS-IDX).
+063900     MOVE CN-CLASS-COUNT (CN-CLASS-IDX)
+064000         TO RC-CLASS-COUNT (CN-CLASS-IDX).
+064100     MOVE CN-CLASS-TOTAL (CN-CLASS-IDX)
+064200         TO RC-CLASS-TOTAL (CN-CLASS-IDX).
+064300 2420-EXIT.
+064400     EXIT.
+064500******************************************************************
+064600*    2500-WRITE-AUDIT -- PERSIST ONE EVALUATE BRANCH DECISION    *
+064700******************************************************************
+064800 2500-WRITE-AUDIT.
+064900     ACCEPT CN-CURRENT-DATE FROM DATE YYYYMMDD.
+065000     ACCEPT CN-CURRENT-TIME FROM TIME.
+065100     STRING CN-CURRENT-DATE           DELIMITED BY SIZE
+065200         CN-CURRENT-TIME (1:6)        DELIMITED BY SIZE
+065300         INTO AU-TIMESTAMP.
+065400     MOVE NUM1        TO AU-NUM1.
+065500     MOVE NUM2        TO AU-NUM2.
+065600     MOVE CLASS1      TO AU-CLASS1.
+065700     MOVE CN-BRANCH-DESC TO AU-BRANCH.
+065800     WRITE AU-AUDIT-RECORD.
+065900 2500-EXIT.
+066000     EXIT.
+066100******************************************************************
+066200*    2600-WRITE-RNGERR -- LOG A NUM1 OUT-OF-RANGE RECORD AND      *
+066300*    FAIL THE RUN FOR OPERATOR ATTENTION                          *
+066400******************************************************************
+066500 2600-WRITE-RNGERR.
+066600     MOVE CLASS1                    TO RG-CLASS1.
+066700     MOVE NUM1                      TO RG-NUM1.
+066800     MOVE 'NUM1 TOO HIGH'           TO RG-REASON-CODE.
+066900     WRITE RG-RANGE-ERROR-RECORD.
+067000     MOVE 4 TO RETURN-CODE.
+067100 2600-EXIT.
+067200     EXIT.
+067300******************************************************************
+067400*    9000-TERMINATE -- WRITE REPORTS AND CLOSE FILES             *
+067500******************************************************************
+067600 9000-TERMINATE.
+067700     MOVE 'Y' TO CN-CHECKPOINT-STATUS.
+067800     PERFORM 2410-WRITE-CHECKPOINT THRU 2410-EXIT.
+067900     PERFORM 9100-WRITE-SUMMARY-RPT THRU 9100-EXIT.
+068000     PERFORM 9150-WRITE-CONTROL-BREAK THRU 9150-EXIT.
+068100     PERFORM 9200-WRITE-CLASS-BREAKDOWN THRU 9200-EXIT.
+068200     CLOSE TRANIN.
+068300     CLOSE SUMRPT.
+068400     CLOSE CLASSOUT.
+068500     CLOSE CLSRPT.
+068600     CLOSE EXCPOUT.
+068700     CLOSE AUDITOUT.
+068800     CLOSE CLS1ERR.
+068900     CLOSE RNGERR.
+069000 9000-EXIT.
+069100     EXIT.
+069200******************************************************************
+069300*    9100-WRITE-SUMMARY-RPT -- DAILY PASS/FAIL SUMMARY REPORT    *
+069400******************************************************************
+069500 9100-WRITE-SUMMARY-RPT.
+069600     IF CN-REC-COUNT > ZERO
+069700         COMPUTE CN-PASS-RATE ROUNDED =
+069800             (CN-PASS-COUNT / CN-REC-COUNT) * 100
+069900     ELSE
+070000         MOVE ZERO TO CN-PASS-RATE
+070100     END-IF.
+070200     MOVE CN-REC-COUNT  TO CN-REC-COUNT-ED.
+070300     MOVE CN-PASS-COUNT TO CN-PASS-COUNT-ED.
+070400     MOVE CN-FAIL-COUNT TO CN-FAIL-COUNT-ED.
+070500     MOVE CN-PASS-RATE  TO CN-PASS-RATE-ED.
+070600     MOVE SPACES TO SR-REPORT-LINE.
+070700     STRING 'DAILY PASS/FAIL SUMMARY' DELIMITED BY SIZE
+070800         INTO SR-REPORT-LINE.
+070900     WRITE SR-REPORT-LINE.
+071000     MOVE SPACES TO SR-REPORT-LINE.
+071100     STRING 'RECORDS PROCESSED: ' DELIMITED BY SIZE
+071200         CN-REC-COUNT-ED  DELIMITED BY SIZE
+071300         INTO SR-REPORT-LINE.
+071400     WRITE SR-REPORT-LINE.
+071500     MOVE SPACES TO SR-REPORT-LINE.
+071600     STRING 'TOTAL PASS:        ' DELIMITED BY SIZE
+071700         CN-PASS-COUNT-ED DELIMITED BY SIZE
+071800         INTO SR-REPORT-LINE.
+071900     WRITE SR-REPORT-LINE.
+072000     MOVE SPACES TO SR-REPORT-LINE.
+072100     STRING 'TOTAL FAIL:        ' DELIMITED BY SIZE
+072200         CN-FAIL-COUNT-ED DELIMITED BY SIZE
+072300         INTO SR-REPORT-LINE.
+072400     WRITE SR-REPORT-LINE.
+072500     MOVE SPACES TO SR-REPORT-LINE.
+072600     STRING 'PASS RATE PCT:     ' DELIMITED BY SIZE
+072700         CN-PASS-RATE-ED  DELIMITED BY SIZE
+072800         INTO SR-REPORT-LINE.
+072900     WRITE SR-REPORT-LINE.
+073000 9100-EXIT.
+073100     EXIT.
+073200******************************************************************
+073300*    9150-WRITE-CONTROL-BREAK -- COMPARE THE NUM3 DETAIL AMOUNT   *
+073400*    ACCUMULATED ACROSS THE RUN TO THE NUM4 EXPECTED CONTROL      *
+073500*    TOTAL CARRIED ON THE INPUT FILE, AND REPORT ANY BREAK        *
+073600******************************************************************
+073700 9150-WRITE-CONTROL-BREAK.
+073800     MOVE CN-NUM3-ACCUM     TO CN-NUM3-ACCUM-ED.
+073900     MOVE CN-EXPECTED-TOTAL TO CN-EXPECTED-TOTAL-ED.
+074000     MOVE SPACES TO SR-REPORT-LINE.
+074100     STRING 'CONTROL TOTAL RECONCILIATION' DELIMITED BY SIZE
+074200         INTO SR-REPORT-LINE.
+074300     WRITE SR-REPORT-LINE.
+074400     MOVE SPACES TO SR-REPORT-LINE.
+074500     STRING 'NUM3 ACCUMULATED:  ' DELIMITED BY SIZE
+074600         CN-NUM3-ACCUM-ED        DELIMITED BY SIZE
+074700         INTO SR-REPORT-LINE.
+074800     WRITE SR-REPORT-LINE.
+074900     MOVE SPACES TO SR-REPORT-LINE.
+075000     STRING 'NUM4 EXPECTED CTL: ' DELIMITED BY SIZE
+075100         CN-EXPECTED-TOTAL-ED    DELIMITED BY SIZE
+075200         INTO SR-REPORT-LINE.
+075300     WRITE SR-REPORT-LINE.
+075400     MOVE SPACES TO SR-REPORT-LINE.
+075500     IF CN-REC-COUNT = ZERO
+075600         STRING 'NO RECORDS RECONCILED THIS RUN' DELIMITED BY SIZE
+075700             INTO SR-REPORT-LINE
+075800     ELSE
+075900         IF CN-NUM3-ACCUM = CN-EXPECTED-TOTAL
+076000             STRING 'CONTROL TOTALS IN BALANCE' DELIMITED BY SIZE
+076100                 INTO SR-REPORT-LINE
+076200         ELSE
+076300             STRING '*** CONTROL TOTAL BREAK - OUT OF BALANCE ***'
+076400                 DELIMITED BY SIZE INTO SR-REPORT-LINE
+076500         END-IF
+076600     END-IF.
+076700     WRITE SR-REPORT-LINE.
+076800 9150-EXIT.
+076900     EXIT.
+077000******************************************************************
+077100*    9200-WRITE-CLASS-BREAKDOWN -- PER-CLASS COUNT/TOTAL REPORT  *
+077200******************************************************************
+077300 9200-WRITE-CLASS-BREAKDOWN.
+077400     MOVE SPACES TO CB-REPORT-LINE.
+077500     STRING 'CLASS1 BREAKDOWN REPORT' DELIMITED BY SIZE
+077600         INTO CB-REPORT-LINE.
+077700     WRITE CB-REPORT-LINE.
+077800     IF CN-CLASS-USED > ZERO
+077900         PERFORM 9210-WRITE-CLASS-LINE THRU 9210-EXIT
+078000             VARYING CN-CLASS-IDX FROM 1 BY 1
+078100             UNTIL CN-CLASS-IDX > CN-CLASS-USED
+078200     END-IF.
+078300 9200-EXIT.
+078400     EXIT.
+078500******************************************************************
+078600*    9210-WRITE-CLASS-LINE -- ONE BREAKDOWN REPORT DETAIL LINE   *
+078700******************************************************************
+078800 9210-WRITE-CLASS-LINE.
+078900     MOVE CN-CLASS-COUNT (CN-CLASS-IDX) TO CN-CLASS-COUNT-ED.
+079000     MOVE CN-CLASS-TOTAL (CN-CLASS-IDX) TO CN-CLASS-TOTAL-ED.
+079100     MOVE SPACES TO CB-REPORT-LINE.
+079200     STRING CN-CLASS-CODE (CN-CLASS-IDX) DELIMITED BY SIZE
+079300         ' COUNT: '                      DELIMITED BY SIZE
+079400         CN-CLASS-COUNT-ED               DELIMITED BY SIZE
+079500         ' NUM1 TOTAL: '                 DELIMITED BY SIZE
+079600         CN-CLASS-TOTAL-ED               DELIMITED BY SIZE
+079700         INTO CB-REPORT-LINE.
+079800     WRITE CB-REPORT-LINE.
+079900 9210-EXIT.
+080000     EXIT.
